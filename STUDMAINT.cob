@@ -0,0 +1,353 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STUDENT-MAINT.
+       AUTHOR. Julius Castillejo.
+       DATE-WRITTEN. 2026-08-08.
+
+      * Modification History
+      *   2026-08-08  JC  Initial version. Companion to STUDENT-REPORT:
+      *                   lets ops add, correct or delete a STUDENT.DAT
+      *                   subject/grade line without hand-editing the
+      *                   fixed-width flat file.
+      *   2026-08-09  JC  NORMALIZE-GRADE-TEXT now rejects a two-digit
+      *                   whole part greater than 9 (e.g. "12.50")
+      *                   instead of letting it overflow NEW-GRD and
+      *                   truncate to a bogus in-range value.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INFILE ASSIGN TO "STUDENT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OUTFILE ASSIGN TO "STUDENT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  INFILE.
+       01  STUDENT-RECORD-IN.
+           05  DEPT-CD-IN          PIC X(3).
+           05  SNO-IN              PIC X(3).
+           05  SNAME-IN            PIC X(25).
+           05  SUBJ-IN             PIC X(6).
+           05  GRD-IN              PIC 9V99.
+
+       FD  OUTFILE.
+       01  STUDENT-RECORD-OUT.
+           05  DEPT-CD-OUT         PIC X(3).
+           05  SNO-OUT             PIC X(3).
+           05  SNAME-OUT           PIC X(25).
+           05  SUBJ-OUT            PIC X(6).
+           05  GRD-OUT             PIC 9V99.
+
+       WORKING-STORAGE SECTION.
+
+      * The whole of STUDENT.DAT is read into this table, updated in
+      * memory, and rewritten in full - STUDENT.DAT is small enough
+      * for this shop's end-of-term roster that there is no need for
+      * random I/O against the flat file itself.
+       01  STUDENT-TABLE-MAX       PIC 9(4) VALUE 1000.
+       01  STUDENT-TABLE-COUNT     PIC 9(4) VALUE 0.
+       01  STUDENT-TABLE-ENTRIES.
+           05  STUDENT-TABLE-ENTRY OCCURS 1000 TIMES
+                                   INDEXED BY STU-IDX.
+               10  STU-TABLE-DEPT-CD   PIC X(3).
+               10  STU-TABLE-SNO       PIC X(3).
+               10  STU-TABLE-SNAME     PIC X(25).
+               10  STU-TABLE-SUBJ      PIC X(6).
+               10  STU-TABLE-GRD       PIC 9V99.
+
+       01  EOF-FLAG                PIC X VALUE 'N'.
+       01  CHANGES-MADE-SW         PIC X VALUE 'N'.
+       01  FOUND-SW                PIC X VALUE 'N'.
+       01  FOUND-IDX               PIC 9(4) VALUE 0.
+       01  INSERT-IDX              PIC 9(4) VALUE 0.
+       01  GRADE-VALID-SW          PIC X VALUE 'N'.
+
+       01  ACTION-CODE             PIC X VALUE SPACE.
+           88  ACTION-ADD                     VALUE 'A' 'a'.
+           88  ACTION-CORRECT                 VALUE 'C' 'c'.
+           88  ACTION-DELETE                  VALUE 'D' 'd'.
+           88  ACTION-EXIT                     VALUE 'X' 'x'.
+
+       01  KEY-DEPT-CD              PIC X(3).
+       01  KEY-SNO                  PIC X(3).
+       01  KEY-SUBJ                 PIC X(6).
+       01  NEW-SNAME                PIC X(25).
+       01  NEW-GRD                  PIC 9V99.
+       01  RECORDS-WRITTEN-OUT      PIC ZZZ9.
+       01  CURR-GRD-OUT             PIC Z.99.
+
+      * GnuCOBOL's ACCEPT does not reliably honor a typed decimal point
+      * when ACCEPTing straight into a PIC 9V99 item, so the operator's
+      * grade is ACCEPTed as text here and parsed explicitly below.
+       01  GRD-TEXT                 PIC X(6).
+       01  GRD-INT-TEXT             PIC X(4).
+       01  GRD-DEC-TEXT             PIC X(4).
+       01  GRD-WHOLE                PIC 9(2).
+       01  GRD-FRAC                 PIC 9(2).
+       01  GRD-TEXT-VALID-SW        PIC X VALUE 'N'.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM LOAD-STUDENT-TABLE
+           PERFORM MENU-LOOP UNTIL ACTION-EXIT
+           IF CHANGES-MADE-SW = 'Y'
+               PERFORM REWRITE-STUDENT-FILE
+           ELSE
+               DISPLAY "No changes made - STUDENT.DAT left as is."
+           END-IF
+           STOP RUN.
+
+       LOAD-STUDENT-TABLE.
+           OPEN INPUT INFILE
+           PERFORM UNTIL EOF-FLAG = 'Y'
+               READ INFILE
+                   AT END
+                       MOVE 'Y' TO EOF-FLAG
+                   NOT AT END
+                       IF STUDENT-TABLE-COUNT < STUDENT-TABLE-MAX
+                           ADD 1 TO STUDENT-TABLE-COUNT
+                           MOVE DEPT-CD-IN TO
+                               STU-TABLE-DEPT-CD (STUDENT-TABLE-COUNT)
+                           MOVE SNO-IN
+                               TO STU-TABLE-SNO (STUDENT-TABLE-COUNT)
+                           MOVE SNAME-IN
+                               TO STU-TABLE-SNAME (STUDENT-TABLE-COUNT)
+                           MOVE SUBJ-IN
+                               TO STU-TABLE-SUBJ (STUDENT-TABLE-COUNT)
+                           MOVE GRD-IN
+                               TO STU-TABLE-GRD (STUDENT-TABLE-COUNT)
+                       ELSE
+                           DISPLAY "STUDENT.DAT has more records than "
+                               "this program can hold - load truncated."
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE INFILE.
+
+       MENU-LOOP.
+           PERFORM DISPLAY-MENU
+           ACCEPT ACTION-CODE
+           EVALUATE TRUE
+               WHEN ACTION-ADD
+                   PERFORM ADD-RECORD
+               WHEN ACTION-CORRECT
+                   PERFORM CORRECT-RECORD
+               WHEN ACTION-DELETE
+                   PERFORM DELETE-RECORD
+               WHEN ACTION-EXIT
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY "Invalid selection - enter A, C, D or X."
+           END-EVALUATE.
+
+       DISPLAY-MENU.
+           DISPLAY " "
+           DISPLAY "STUDENT.DAT MAINTENANCE"
+           DISPLAY "  A - Add a subject/grade line"
+           DISPLAY "  C - Correct a grade"
+           DISPLAY "  D - Delete a subject/grade line"
+           DISPLAY "  X - Exit and rewrite STUDENT.DAT"
+           DISPLAY "Enter selection: " WITH NO ADVANCING.
+
+       ADD-RECORD.
+           PERFORM ACCEPT-KEY-FIELDS
+           PERFORM FIND-RECORD
+           IF FOUND-SW = 'Y'
+               DISPLAY "Record already exists for that key - use"
+               DISPLAY "Correct instead."
+           ELSE
+               IF STUDENT-TABLE-COUNT >= STUDENT-TABLE-MAX
+                   DISPLAY "Student table is full - cannot add."
+               ELSE
+                   DISPLAY "Enter student name: " WITH NO ADVANCING
+                   ACCEPT NEW-SNAME
+                   PERFORM ACCEPT-NEW-GRADE
+                   PERFORM FIND-INSERT-POSITION
+                   PERFORM OPEN-TABLE-GAP
+                   MOVE KEY-DEPT-CD TO STU-TABLE-DEPT-CD (INSERT-IDX)
+                   MOVE KEY-SNO TO STU-TABLE-SNO (INSERT-IDX)
+                   MOVE NEW-SNAME TO STU-TABLE-SNAME (INSERT-IDX)
+                   MOVE KEY-SUBJ TO STU-TABLE-SUBJ (INSERT-IDX)
+                   MOVE NEW-GRD TO STU-TABLE-GRD (INSERT-IDX)
+                   MOVE 'Y' TO CHANGES-MADE-SW
+                   DISPLAY "Record added."
+               END-IF
+           END-IF.
+
+       CORRECT-RECORD.
+           PERFORM ACCEPT-KEY-FIELDS
+           PERFORM FIND-RECORD
+           IF FOUND-SW = 'N'
+               DISPLAY "No record found for that key."
+           ELSE
+               MOVE STU-TABLE-GRD (FOUND-IDX) TO CURR-GRD-OUT
+               DISPLAY "Current grade: " CURR-GRD-OUT
+               PERFORM ACCEPT-NEW-GRADE
+               MOVE NEW-GRD TO STU-TABLE-GRD (FOUND-IDX)
+               MOVE 'Y' TO CHANGES-MADE-SW
+               DISPLAY "Record corrected."
+           END-IF.
+
+      * STUDENT-REPORT abends on any STUDENT.DAT key that is out of
+      * DEPT-CD/SNO-IN sequence, so a new record can never simply be
+      * appended at the end of the table - it has to land in its
+      * sorted position before REWRITE-STUDENT-FILE runs.
+       ACCEPT-NEW-GRADE.
+           MOVE 'N' TO GRADE-VALID-SW
+           PERFORM PROMPT-FOR-GRADE UNTIL GRADE-VALID-SW = 'Y'.
+
+       PROMPT-FOR-GRADE.
+           DISPLAY "Enter grade (1.00-5.00): " WITH NO ADVANCING
+           MOVE SPACES TO GRD-TEXT
+           ACCEPT GRD-TEXT
+           PERFORM PARSE-GRADE-TEXT
+           IF GRD-TEXT-VALID-SW = 'Y'
+               AND NEW-GRD >= 1.00 AND NEW-GRD <= 5.00
+               MOVE 'Y' TO GRADE-VALID-SW
+           ELSE
+               DISPLAY "Invalid grade - enter a numeric value from "
+                   "1.00 to 5.00, e.g. 1.50."
+               MOVE 'N' TO GRADE-VALID-SW
+           END-IF.
+
+      * Splits the typed text on "." instead of ACCEPTing straight into
+      * NEW-GRD - see the WORKING-STORAGE note above GRD-TEXT. The
+      * receiving fields are wider than the two digits a grade can
+      * actually hold, so a whole or fractional part longer than two
+      * digits (e.g. "1.999") overflows into position 3 and is caught
+      * below instead of being silently truncated to "1.99". A
+      * two-digit whole part that fits in those two digits but is too
+      * large for NEW-GRD itself (e.g. "12.50") is caught separately in
+      * NORMALIZE-GRADE-TEXT.
+       PARSE-GRADE-TEXT.
+           MOVE 'N' TO GRD-TEXT-VALID-SW
+           MOVE SPACES TO GRD-INT-TEXT
+           MOVE SPACES TO GRD-DEC-TEXT
+           UNSTRING GRD-TEXT DELIMITED BY "."
+               INTO GRD-INT-TEXT, GRD-DEC-TEXT
+           END-UNSTRING
+
+           IF GRD-INT-TEXT (3:2) = SPACES
+               AND GRD-DEC-TEXT (3:2) = SPACES
+               PERFORM NORMALIZE-GRADE-TEXT
+           END-IF.
+
+      * A typed single fractional digit (e.g. "1.5") is widened to
+      * hundredths ("50") rather than left-padded, and a typed single
+      * whole digit is left-padded with a leading zero, so "1.5",
+      * "1.50" and "3" all convert to the grade the operator meant.
+       NORMALIZE-GRADE-TEXT.
+           IF GRD-DEC-TEXT = SPACES
+               MOVE "00" TO GRD-DEC-TEXT (1:2)
+           END-IF
+           IF GRD-DEC-TEXT (2:1) = SPACE
+               MOVE "0" TO GRD-DEC-TEXT (2:1)
+           END-IF
+           IF GRD-INT-TEXT (2:1) = SPACE
+               MOVE GRD-INT-TEXT (1:1) TO GRD-INT-TEXT (2:1)
+               MOVE "0" TO GRD-INT-TEXT (1:1)
+           END-IF
+
+           IF GRD-INT-TEXT (1:2) IS NUMERIC
+               AND GRD-DEC-TEXT (1:2) IS NUMERIC
+               MOVE GRD-INT-TEXT (1:2) TO GRD-WHOLE
+               MOVE GRD-DEC-TEXT (1:2) TO GRD-FRAC
+      * NEW-GRD has only one integer digit (PIC 9V99) - a two-digit
+      * whole part such as "12" would otherwise overflow it and
+      * silently truncate to its low-order digit ("2.50"), sailing
+      * through the 1.00-5.00 range check below undetected.
+               IF GRD-WHOLE <= 9
+                   COMPUTE NEW-GRD = GRD-WHOLE + (GRD-FRAC / 100)
+                   MOVE 'Y' TO GRD-TEXT-VALID-SW
+               END-IF
+           END-IF.
+
+      * Locate where the new key belongs so the table - and the
+      * rewritten STUDENT.DAT - stays in DEPT-CD/SNO-IN/SUBJ order.
+       FIND-INSERT-POSITION.
+           MOVE STUDENT-TABLE-COUNT TO INSERT-IDX
+           ADD 1 TO INSERT-IDX
+           PERFORM VARYING STU-IDX FROM 1 BY 1
+                   UNTIL STU-IDX > STUDENT-TABLE-COUNT
+               IF KEY-DEPT-CD < STU-TABLE-DEPT-CD (STU-IDX)
+                   OR (KEY-DEPT-CD = STU-TABLE-DEPT-CD (STU-IDX)
+                       AND KEY-SNO < STU-TABLE-SNO (STU-IDX))
+                   OR (KEY-DEPT-CD = STU-TABLE-DEPT-CD (STU-IDX)
+                       AND KEY-SNO = STU-TABLE-SNO (STU-IDX)
+                       AND KEY-SUBJ < STU-TABLE-SUBJ (STU-IDX))
+                   IF INSERT-IDX > STUDENT-TABLE-COUNT
+                       SET INSERT-IDX TO STU-IDX
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+      * Slide every entry from the insert point on down one slot to
+      * open up room, the mirror image of REMOVE-TABLE-ENTRY's close.
+       OPEN-TABLE-GAP.
+           PERFORM VARYING STU-IDX FROM STUDENT-TABLE-COUNT BY -1
+                   UNTIL STU-IDX < INSERT-IDX
+               MOVE STUDENT-TABLE-ENTRY (STU-IDX)
+                   TO STUDENT-TABLE-ENTRY (STU-IDX + 1)
+           END-PERFORM
+           ADD 1 TO STUDENT-TABLE-COUNT.
+
+       DELETE-RECORD.
+           PERFORM ACCEPT-KEY-FIELDS
+           PERFORM FIND-RECORD
+           IF FOUND-SW = 'N'
+               DISPLAY "No record found for that key."
+           ELSE
+               PERFORM REMOVE-TABLE-ENTRY
+               MOVE 'Y' TO CHANGES-MADE-SW
+               DISPLAY "Record deleted."
+           END-IF.
+
+       ACCEPT-KEY-FIELDS.
+           DISPLAY "Enter department code: " WITH NO ADVANCING
+           ACCEPT KEY-DEPT-CD
+           DISPLAY "Enter student number: " WITH NO ADVANCING
+           ACCEPT KEY-SNO
+           DISPLAY "Enter subject code: " WITH NO ADVANCING
+           ACCEPT KEY-SUBJ.
+
+       FIND-RECORD.
+           MOVE 'N' TO FOUND-SW
+           MOVE 0 TO FOUND-IDX
+           PERFORM VARYING STU-IDX FROM 1 BY 1
+                   UNTIL STU-IDX > STUDENT-TABLE-COUNT
+                   OR FOUND-SW = 'Y'
+               IF STU-TABLE-DEPT-CD (STU-IDX) = KEY-DEPT-CD
+                   AND STU-TABLE-SNO (STU-IDX) = KEY-SNO
+                   AND STU-TABLE-SUBJ (STU-IDX) = KEY-SUBJ
+                   MOVE 'Y' TO FOUND-SW
+                   SET FOUND-IDX TO STU-IDX
+               END-IF
+           END-PERFORM.
+
+      * Close the gap left by a delete by sliding every later entry
+      * up one slot.
+       REMOVE-TABLE-ENTRY.
+           PERFORM VARYING STU-IDX FROM FOUND-IDX BY 1
+                   UNTIL STU-IDX >= STUDENT-TABLE-COUNT
+                   MOVE STUDENT-TABLE-ENTRY (STU-IDX + 1)
+                       TO STUDENT-TABLE-ENTRY (STU-IDX)
+           END-PERFORM
+           SUBTRACT 1 FROM STUDENT-TABLE-COUNT.
+
+       REWRITE-STUDENT-FILE.
+           OPEN OUTPUT OUTFILE
+           PERFORM VARYING STU-IDX FROM 1 BY 1
+                   UNTIL STU-IDX > STUDENT-TABLE-COUNT
+               MOVE STU-TABLE-DEPT-CD (STU-IDX) TO DEPT-CD-OUT
+               MOVE STU-TABLE-SNO (STU-IDX) TO SNO-OUT
+               MOVE STU-TABLE-SNAME (STU-IDX) TO SNAME-OUT
+               MOVE STU-TABLE-SUBJ (STU-IDX) TO SUBJ-OUT
+               MOVE STU-TABLE-GRD (STU-IDX) TO GRD-OUT
+               WRITE STUDENT-RECORD-OUT
+           END-PERFORM
+           CLOSE OUTFILE
+           MOVE STUDENT-TABLE-COUNT TO RECORDS-WRITTEN-OUT
+           DISPLAY "STUDENT.DAT rewritten - " RECORDS-WRITTEN-OUT
+               " record(s) written.".
