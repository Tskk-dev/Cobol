@@ -3,6 +3,72 @@
        AUTHOR. Julius Castillejo.
        DATE-WRITTEN. 2025-10-21.
 
+      * Modification History
+      *   2026-08-08  JC  Department name now looked up from the
+      *                   DEPARTMENT.DAT master instead of a hardcoded
+      *                   EVALUATE, so ops can add/rename colleges
+      *                   without a recompile.
+      *   2026-08-08  JC  Added grade-range validation; out-of-range,
+      *                   non-numeric and INC/blank grades are routed
+      *                   to REJECTED-GRADES.TXT instead of being
+      *                   folded into the student average.
+      *   2026-08-08  JC  Added a sequence check on the DEPT-CD/SNO-IN
+      *                   key so an out-of-order STUDENT.DAT extract
+      *                   abends with a clear message instead of
+      *                   producing a silently wrong REPORT.TXT.
+      *   2026-08-08  JC  Added an optional detailed (transcript) mode,
+      *                   selectable from the command line, that lists
+      *                   each SUBJ/GRD pair under the student line.
+      *   2026-08-08  JC  Added running campus-wide passed/failed
+      *                   counters to the overall summary.
+      *   2026-08-08  JC  Added STUDENT-SUMMARY.DAT, a record-oriented
+      *                   extract for the registrar's downstream
+      *                   system, written alongside REPORT.TXT.
+      *   2026-08-08  JC  Added checkpoint/restart: the run periodically
+      *                   saves its position so a rerun after an abend
+      *                   resumes instead of reprocessing the whole
+      *                   file.
+      *   2026-08-09  JC  Fixed a restart gap: a checkpoint taken on a
+      *                   department's last student could leave that
+      *                   department's DEPT-BREAK block unwritten if
+      *                   the abend landed before it ran. The checkpoint
+      *                   now records whether the department was fully
+      *                   closed out, and a restart synthesizes the
+      *                   missing DEPT-BREAK from the checkpointed
+      *                   counters before resuming. Also added file
+      *                   status checks on the restart-mode OPEN EXTEND
+      *                   calls so a missing REPORT.TXT/REJECTED-
+      *                   GRADES.TXT/STUDENT-SUMMARY.DAT abends with a
+      *                   clear message instead of an uncontrolled
+      *                   runtime error.
+      *   2026-08-09  JC  A student with no valid grades no longer
+      *                   vanishes from REPORT.TXT/STUDENT-SUMMARY.DAT
+      *                   and the department headcount - they now print
+      *                   with an "ALL GRADES REJECTED" note in place of
+      *                   an average. Checkpointing now flushes REPORT.
+      *                   TXT/REJECTED-GRADES.TXT/STUDENT-SUMMARY.DAT to
+      *                   disk before CHECKPOINT.DAT is written, so a
+      *                   restart can never trust a checkpoint that
+      *                   outran the data it describes. A restart's
+      *                   skipped (already-reported) records are now
+      *                   sequence-checked the same as any other record,
+      *                   and the first record left to process is run
+      *                   through SEQUENCE-CHECK against the checkpoint
+      *                   key instead of bypassing it. DEPARTMENT.DAT's
+      *                   OPEN now checks FILE STATUS like every other
+      *                   file, and a fresh (non-restart) run's OPEN
+      *                   OUTPUT calls are checked the same way the
+      *                   restart path's already were.
+      *   2026-08-09  JC  LOAD-DEPARTMENT-TABLE now warns when
+      *                   DEPARTMENT.DAT has more rows than the table
+      *                   can hold instead of dropping the overflow
+      *                   silently, matching STUDENT-MAINT's load of
+      *                   STUDENT.DAT. Rejected grades that are
+      *                   out-of-range numeric values now print through
+      *                   the same Z.99 edited picture as the average
+      *                   and detail lines instead of as undecorated
+      *                   digits.
+
        ENVIRONMENT DIVISION.
 
        INPUT-OUTPUT SECTION.
@@ -10,7 +76,20 @@
            SELECT INFILE ASSIGN TO "STUDENT.DAT"
                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT OUTFILE ASSIGN TO "REPORT.TXT"
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS OUTFILE-STATUS.
+           SELECT DEPT-FILE ASSIGN TO "DEPARTMENT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS DEPTFILE-STATUS.
+           SELECT REJFILE ASSIGN TO "REJECTED-GRADES.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS REJFILE-STATUS.
+           SELECT SUMFILE ASSIGN TO "STUDENT-SUMMARY.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SUMFILE-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHECKPOINT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CKPT-FILE-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -22,9 +101,41 @@
            05  SUBJ                PIC X(6).
            05  GRD                 PIC 9V99.
 
+      * Alphanumeric view of the same bytes, used to validate and
+      * display grades that are not valid numeric data (INC, blanks,
+      * mis-keyed text) without disturbing the numeric definition of
+      * GRD used everywhere else.
+       01  STUDENT-RECORD-ALT REDEFINES STUDENT-RECORD.
+           05  FILLER              PIC X(37).
+           05  GRD-ALPHA           PIC X(3).
+
        FD  OUTFILE.
        01  REPORT-LINE             PIC X(80).
 
+       FD  REJFILE.
+       01  REJECT-FILE-LINE        PIC X(80).
+
+       FD  SUMFILE.
+       01  SUMMARY-FILE-LINE       PIC X(80).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05  CKPT-DEPT-CD        PIC X(3).
+           05  CKPT-SNO            PIC X(3).
+           05  CKPT-OVSCTR         PIC 9(4).
+           05  CKPT-OVPCTR         PIC 9(4).
+           05  CKPT-OVFCTR         PIC 9(4).
+           05  CKPT-PCTR           PIC 999.
+           05  CKPT-FCTR           PIC 999.
+           05  CKPT-SCTR           PIC 999.
+           05  CKPT-DEPT-CLOSED    PIC X.
+
+       FD  DEPT-FILE.
+       01  DEPARTMENT-RECORD.
+           05  DEPT-MASTER-CD      PIC X(3).
+           05  DEPT-MASTER-NAME    PIC X(32).
+           05  DEPT-MASTER-DEAN-CD PIC X(5).
+
        WORKING-STORAGE SECTION.
 
        01  PREV-DEPT-CD            PIC X(3) VALUE SPACES.
@@ -35,20 +146,93 @@
        01  SUBJECT-COUNT           PIC 99 VALUE 0.
        01  AVE-CALC                PIC 9V99.
 
+      * Edited view of a rejected grade for REJECTED-GRADES.TXT, used
+      * only when the raw bytes are actually numeric (an out-of-range
+      * grade) - see WRITE-REJECTED-GRADE.
+       01  REJ-GRD-EDIT            PIC Z.99.
+
        01  PCTR                    PIC 999 VALUE 0.
        01  FCTR                    PIC 999 VALUE 0.
        01  SCTR                    PIC 999 VALUE 0.
 
-      * Overall counter
+      * Holds the department-scoped counters read back from a
+      * checkpoint until SEED-DEPARTMENT-COUNTERS can tell whether the
+      * first record left to process is still in that same department.
+       01  RESTART-PCTR            PIC 999 VALUE 0.
+       01  RESTART-FCTR            PIC 999 VALUE 0.
+       01  RESTART-SCTR            PIC 999 VALUE 0.
+
+      * 'Y' when the checkpoint being written/read was taken at the
+      * moment a department's last student was closed out - i.e. the
+      * checkpointed PREV-DEPT-CD had already been fully tallied, but
+      * a crash before DEPT-BREAK ran could still have left its
+      * DEPT-LINE/PASSED-LINE/FAILED-LINE/TOTAL-LINE block unwritten.
+       01  DEPT-CLOSING-SW         PIC X VALUE 'N'.
+       01  RESTART-DEPT-CLOSED-SW  PIC X VALUE 'N'.
+
+      * Overall counters - never reset across departments
        01  OVSCTR                  PIC 9999 VALUE 0.
+       01  OVPCTR                  PIC 9999 VALUE 0.
+       01  OVFCTR                  PIC 9999 VALUE 0.
 
       * Flags
        01  EOF-FLAG                PIC X VALUE 'N'.
        01  FIRST-RECORD            PIC X VALUE 'Y'.
+       01  RESTART-MODE-SW         PIC X VALUE 'N'.
 
 
        01  DEPT-NAME               PIC X(30).
        01  STUDENT-NAME-HOLD       PIC X(25).
+       01  REJECT-REASON           PIC X(25).
+       01  GRADE-VALID-SW          PIC X VALUE 'Y'.
+
+      * Command-line switch: pass Y as the first argument to print
+      * the per-subject transcript detail under each student line.
+       01  DETAIL-MODE-SW          PIC X VALUE 'N'.
+       01  ARG-COUNT               PIC 9 VALUE 0.
+
+      * Per-student subject/grade detail, accumulated for the
+      * optional transcript mode and reset on every student break.
+       01  SUBJ-TABLE-COUNT         PIC 99 VALUE 0.
+       01  SUBJ-TABLE-MAX           PIC 99 VALUE 30.
+       01  SUBJ-TABLE-ENTRIES.
+           05  SUBJ-TABLE-ENTRY OCCURS 30 TIMES
+                                   INDEXED BY SUBJ-TAB-IDX.
+               10  SUBJ-TABLE-CD       PIC X(6).
+               10  SUBJ-TABLE-GRD      PIC 9V99.
+
+      * In-memory department master table, loaded once from
+      * DEPARTMENT.DAT so DEPT-BREAK never needs to be recompiled
+      * to learn about a new or renamed college.
+       01  DEPT-EOF-FLAG           PIC X VALUE 'N'.
+       01  DEPT-TABLE-COUNT        PIC 99 VALUE 0.
+       01  DEPT-TABLE-MAX          PIC 99 VALUE 50.
+       01  DEPT-FOUND-SW           PIC X VALUE 'N'.
+       01  DEPT-IDX                PIC 99 VALUE 0.
+       01  DEPT-TABLE-ENTRIES.
+           05  DEPT-TABLE-ENTRY OCCURS 50 TIMES
+                                   INDEXED BY DEPT-TAB-IDX.
+               10  DEPT-TABLE-CD       PIC X(3).
+               10  DEPT-TABLE-NAME     PIC X(30).
+               10  DEPT-TABLE-DEAN-CD  PIC X(5).
+
+      * Checkpoint interval - a checkpoint is written every time this
+      * many students have been fully processed and reported.
+       01  CHECKPOINT-INTERVAL     PIC 99 VALUE 25.
+       01  CHECKPOINT-CTR          PIC 99 VALUE 0.
+       01  CKPT-FILE-STATUS        PIC XX.
+       01  OUTFILE-STATUS          PIC XX.
+       01  REJFILE-STATUS          PIC XX.
+       01  SUMFILE-STATUS          PIC XX.
+       01  DEPTFILE-STATUS         PIC XX.
+
+      * Tracks the highest DEPT-CD/SNO-IN key seen among records being
+      * discarded as "already reported" on a restart, so a record that
+      * arrived out of order within that discarded stretch itself -
+      * not just relative to the checkpoint - still abends instead of
+      * being silently dropped.
+       01  SKIP-PREV-DEPT-CD       PIC X(3).
+       01  SKIP-PREV-SNO           PIC X(3).
 
 
        01  HEADER-1.
@@ -95,6 +279,15 @@
            05  FILLER              PIC X(17) VALUE SPACES.
            05  SNAME-OUT           PIC X(25).
            05  AVE-OUT             PIC Z.99.
+           05  FILLER              PIC X(1)  VALUE SPACE.
+           05  DETAIL-NOTE-OUT     PIC X(20).
+
+      * Per-subject transcript detail line (optional mode)
+       01  SUBJ-DETAIL-LINE.
+           05  FILLER              PIC X(20) VALUE SPACES.
+           05  SUBJ-OUT            PIC X(6).
+           05  FILLER              PIC X(5)  VALUE SPACES.
+           05  SUBJ-GRD-OUT        PIC Z.99.
 
 
        01  DEPT-LINE.
@@ -128,18 +321,209 @@
                VALUE "Overall Total Number of Students: ".
            05  OVSCTR-OUT          PIC ZZZ9.
 
+       01  OVERALL-PASSED-LINE.
+           05  FILLER              PIC X(10) VALUE SPACES.
+           05  FILLER              PIC X(40)
+               VALUE "Overall Total Passed: ".
+           05  OVPCTR-OUT          PIC ZZZ9.
+
+       01  OVERALL-FAILED-LINE.
+           05  FILLER              PIC X(10) VALUE SPACES.
+           05  FILLER              PIC X(40)
+               VALUE "Overall Total Failed: ".
+           05  OVFCTR-OUT          PIC ZZZ9.
+
+       01  REJECT-HEADER-LINE.
+           05  FILLER              PIC X(5)  VALUE SPACES.
+           05  FILLER              PIC X(10) VALUE "DEPT".
+           05  FILLER              PIC X(10) VALUE "STUDENT".
+           05  FILLER              PIC X(10) VALUE "SUBJECT".
+           05  FILLER              PIC X(10) VALUE "GRADE".
+           05  FILLER              PIC X(25) VALUE "REASON".
+
+       01  REJECT-DETAIL-LINE.
+           05  FILLER              PIC X(5)  VALUE SPACES.
+           05  REJ-DEPT-OUT        PIC X(10).
+           05  REJ-SNO-OUT         PIC X(10).
+           05  REJ-SUBJ-OUT        PIC X(10).
+           05  REJ-GRD-OUT         PIC X(10).
+           05  REJ-REASON-OUT      PIC X(25).
+
+      * Machine-readable extract line for the registrar's downstream
+      * system - one CSV record per student.
+       01  SUMMARY-LINE.
+           05  SUM-DEPT-CD         PIC X(3).
+           05  FILLER              PIC X(1)  VALUE ",".
+           05  SUM-SNO             PIC X(3).
+           05  FILLER              PIC X(1)  VALUE ",".
+           05  SUM-AVE             PIC 9.99.
+           05  FILLER              PIC X(1)  VALUE ",".
+           05  SUM-PASS-FAIL       PIC X(4).
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            PERFORM INIT-PARA
            PERFORM READ-PARA
+           IF RESTART-MODE-SW = 'Y'
+               PERFORM SKIP-CHECKPOINTED-RECORDS
+               PERFORM SEED-DEPARTMENT-COUNTERS
+               PERFORM SEED-RESTART-SEQUENCE-STATE
+           END-IF
            PERFORM PROCESS-LOOP UNTIL EOF-FLAG = 'Y'
            PERFORM TERMINATION-PARA
            STOP RUN.
 
        INIT-PARA.
+           ACCEPT ARG-COUNT FROM ARGUMENT-NUMBER
+           IF ARG-COUNT > 0
+               ACCEPT DETAIL-MODE-SW FROM ARGUMENT-VALUE
+           END-IF
+           IF DETAIL-MODE-SW NOT = 'Y'
+               MOVE 'N' TO DETAIL-MODE-SW
+           END-IF
+
+           PERFORM LOAD-DEPARTMENT-TABLE
+           PERFORM LOAD-CHECKPOINT
+
            OPEN INPUT INFILE
+
+           IF RESTART-MODE-SW = 'Y'
+               PERFORM OPEN-RESTART-FILES
+           ELSE
+               PERFORM OPEN-FRESH-FILES
+           END-IF.
+
+      * A fresh (non-restart) run creates REPORT.TXT / REJECTED-
+      * GRADES.TXT / STUDENT-SUMMARY.DAT from scratch. Check each OPEN
+      * the same way OPEN-RESTART-FILES does, so a bad output path or a
+      * full filesystem abends with our own diagnostic instead of an
+      * uncontrolled runtime I/O error.
+       OPEN-FRESH-FILES.
            OPEN OUTPUT OUTFILE
-           PERFORM WRITE-HEADERS.
+           IF OUTFILE-STATUS NOT = "00"
+               DISPLAY "STUDENT-REPORT: CANNOT OPEN REPORT.TXT - "
+                   "FILE STATUS " OUTFILE-STATUS
+               CLOSE INFILE
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           PERFORM WRITE-HEADERS
+
+           OPEN OUTPUT REJFILE
+           IF REJFILE-STATUS NOT = "00"
+               DISPLAY "STUDENT-REPORT: CANNOT OPEN "
+                   "REJECTED-GRADES.TXT - FILE STATUS " REJFILE-STATUS
+               CLOSE INFILE
+               CLOSE OUTFILE
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT SUMFILE
+           IF SUMFILE-STATUS NOT = "00"
+               DISPLAY "STUDENT-REPORT: CANNOT OPEN "
+                   "STUDENT-SUMMARY.DAT - FILE STATUS " SUMFILE-STATUS
+               CLOSE INFILE
+               CLOSE OUTFILE
+               CLOSE REJFILE
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           WRITE REJECT-FILE-LINE FROM REJECT-HEADER-LINE.
+
+      * On a restart, REPORT.TXT / REJECTED-GRADES.TXT /
+      * STUDENT-SUMMARY.DAT must already exist from the aborted run
+      * being resumed. If any is missing - e.g. an incomplete restore
+      * that brought back CHECKPOINT.DAT without its companion output
+      * files - abend with our own clear diagnostic instead of letting
+      * an uncontrolled runtime I/O error surface (same standard as
+      * ABEND-OUT-OF-SEQUENCE below).
+       OPEN-RESTART-FILES.
+           OPEN EXTEND OUTFILE
+           IF OUTFILE-STATUS NOT = "00"
+               DISPLAY "STUDENT-REPORT: CANNOT OPEN REPORT.TXT FOR "
+                   "RESTART - FILE STATUS " OUTFILE-STATUS
+               CLOSE INFILE
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           OPEN EXTEND REJFILE
+           IF REJFILE-STATUS NOT = "00"
+               DISPLAY "STUDENT-REPORT: CANNOT OPEN "
+                   "REJECTED-GRADES.TXT FOR RESTART - FILE STATUS "
+                   REJFILE-STATUS
+               CLOSE INFILE
+               CLOSE OUTFILE
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           OPEN EXTEND SUMFILE
+           IF SUMFILE-STATUS NOT = "00"
+               DISPLAY "STUDENT-REPORT: CANNOT OPEN "
+                   "STUDENT-SUMMARY.DAT FOR RESTART - FILE STATUS "
+                   SUMFILE-STATUS
+               CLOSE INFILE
+               CLOSE OUTFILE
+               CLOSE REJFILE
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       LOAD-DEPARTMENT-TABLE.
+           MOVE 'N' TO DEPT-EOF-FLAG
+           OPEN INPUT DEPT-FILE
+           IF DEPTFILE-STATUS NOT = "00"
+               DISPLAY "STUDENT-REPORT: CANNOT OPEN DEPARTMENT.DAT - "
+                   "FILE STATUS " DEPTFILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           PERFORM UNTIL DEPT-EOF-FLAG = 'Y'
+               READ DEPT-FILE
+                   AT END
+                       MOVE 'Y' TO DEPT-EOF-FLAG
+                   NOT AT END
+                       IF DEPT-TABLE-COUNT < DEPT-TABLE-MAX
+                           ADD 1 TO DEPT-TABLE-COUNT
+                           MOVE DEPT-MASTER-CD
+                               TO DEPT-TABLE-CD (DEPT-TABLE-COUNT)
+                           MOVE DEPT-MASTER-NAME
+                               TO DEPT-TABLE-NAME (DEPT-TABLE-COUNT)
+                           MOVE DEPT-MASTER-DEAN-CD
+                               TO DEPT-TABLE-DEAN-CD (DEPT-TABLE-COUNT)
+                       ELSE
+                           DISPLAY "DEPARTMENT.DAT has more records "
+                               "than this program can hold - load "
+                               "truncated."
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE DEPT-FILE.
+
+      * If a checkpoint from a prior, abended run is present, resume
+      * from it instead of starting REPORT.TXT over from scratch.
+       LOAD-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF CKPT-FILE-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CKPT-DEPT-CD TO PREV-DEPT-CD
+                       MOVE CKPT-SNO     TO PREV-SNO
+                       MOVE CKPT-OVSCTR  TO OVSCTR
+                       MOVE CKPT-OVPCTR  TO OVPCTR
+                       MOVE CKPT-OVFCTR  TO OVFCTR
+                       MOVE CKPT-PCTR    TO RESTART-PCTR
+                       MOVE CKPT-FCTR    TO RESTART-FCTR
+                       MOVE CKPT-SCTR    TO RESTART-SCTR
+                       MOVE CKPT-DEPT-CLOSED TO RESTART-DEPT-CLOSED-SW
+                       MOVE 'Y' TO RESTART-MODE-SW
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
 
        WRITE-HEADERS.
            WRITE REPORT-LINE FROM HEADER-1
@@ -157,7 +541,91 @@
                AT END MOVE 'Y' TO EOF-FLAG
            END-READ.
 
+      * Records whose key is not greater than the checkpointed key
+      * were already reported in a prior run - skip them and resume
+      * exactly where that run left off. Each record considered here,
+      * including ones being skipped, must still arrive in DEPT-CD/
+      * SNO-IN order relative to the one before it - a backward jump
+      * means STUDENT.DAT changed since the checkpoint was taken, and
+      * we abend rather than silently drop the offending record.
+       SKIP-CHECKPOINTED-RECORDS.
+           MOVE SPACES TO SKIP-PREV-DEPT-CD
+           MOVE SPACES TO SKIP-PREV-SNO
+           PERFORM UNTIL EOF-FLAG = 'Y'
+               OR DEPT-CD > PREV-DEPT-CD
+               OR (DEPT-CD = PREV-DEPT-CD AND SNO-IN > PREV-SNO)
+               PERFORM VALIDATE-SKIPPED-RECORD-SEQUENCE
+               MOVE DEPT-CD TO SKIP-PREV-DEPT-CD
+               MOVE SNO-IN TO SKIP-PREV-SNO
+               PERFORM READ-PARA
+           END-PERFORM
+           IF EOF-FLAG NOT = 'Y'
+               MOVE 'Y' TO FIRST-RECORD
+           END-IF.
+
+       VALIDATE-SKIPPED-RECORD-SEQUENCE.
+           IF DEPT-CD < SKIP-PREV-DEPT-CD
+               OR (DEPT-CD = SKIP-PREV-DEPT-CD
+                   AND SNO-IN < SKIP-PREV-SNO)
+               MOVE DEPT-CD TO CURR-DEPT-CD
+               MOVE SNO-IN TO CURR-SNO
+               MOVE SKIP-PREV-DEPT-CD TO PREV-DEPT-CD
+               MOVE SKIP-PREV-SNO TO PREV-SNO
+               PERFORM ABEND-OUT-OF-SEQUENCE
+           END-IF.
+
+      * The checkpointed PCTR/FCTR/SCTR only apply as-is if the first
+      * record still to be processed belongs to the same department
+      * the prior run was abended in. Otherwise the checkpointed
+      * department had already been fully tallied (RESTART-DEPT-
+      * CLOSED-SW = 'Y') - but if the crash landed between STUDENT-
+      * BREAK's checkpoint and DEPT-BREAK's own output, that
+      * department's DEPT-LINE/PASSED-LINE/FAILED-LINE/TOTAL-LINE
+      * block never made it into REPORT.TXT, so synthesize it here
+      * from the checkpointed counters (PREV-DEPT-CD still names that
+      * closed department at this point) before any new department's
+      * students are processed.
+       SEED-DEPARTMENT-COUNTERS.
+           IF RESTART-DEPT-CLOSED-SW = 'Y'
+               MOVE RESTART-PCTR TO PCTR
+               MOVE RESTART-FCTR TO FCTR
+               MOVE RESTART-SCTR TO SCTR
+               PERFORM DEPT-BREAK
+           ELSE
+               IF EOF-FLAG NOT = 'Y' AND DEPT-CD = PREV-DEPT-CD
+                   MOVE RESTART-PCTR TO PCTR
+                   MOVE RESTART-FCTR TO FCTR
+                   MOVE RESTART-SCTR TO SCTR
+               END-IF
+           END-IF.
+
+      * SKIP-CHECKPOINTED-RECORDS leaves FIRST-RECORD = 'Y' so
+      * SEED-DEPARTMENT-COUNTERS above could compare the first record
+      * left to process against the checkpointed PREV-DEPT-CD without
+      * that key already having been overwritten. PROCESS-LOOP's own
+      * FIRST-RECORD branch would otherwise seed PREV-DEPT-CD/PREV-SNO
+      * for this record without ever running SEQUENCE-CHECK against
+      * the checkpointed key - do that validation and seeding here
+      * instead, against the checkpoint key, before PROCESS-LOOP ever
+      * sees the record.
+       SEED-RESTART-SEQUENCE-STATE.
+           IF EOF-FLAG NOT = 'Y'
+               MOVE DEPT-CD TO CURR-DEPT-CD
+               MOVE SNO-IN TO CURR-SNO
+               MOVE 'N' TO FIRST-RECORD
+               PERFORM SEQUENCE-CHECK
+               MOVE DEPT-CD TO PREV-DEPT-CD
+               MOVE SNO-IN TO PREV-SNO
+               MOVE SNAME-IN TO STUDENT-NAME-HOLD
+           END-IF.
+
        PROCESS-LOOP.
+           MOVE DEPT-CD TO CURR-DEPT-CD
+           MOVE SNO-IN TO CURR-SNO
+           MOVE 'N' TO DEPT-CLOSING-SW
+
+           PERFORM SEQUENCE-CHECK
+
            IF FIRST-RECORD = 'Y' THEN
                MOVE DEPT-CD TO PREV-DEPT-CD
                MOVE SNO-IN TO PREV-SNO
@@ -167,6 +635,7 @@
 
       * Check for department break
            IF DEPT-CD NOT = PREV-DEPT-CD THEN
+               MOVE 'Y' TO DEPT-CLOSING-SW
                PERFORM STUDENT-BREAK
                PERFORM DEPT-BREAK
                MOVE DEPT-CD TO PREV-DEPT-CD
@@ -174,6 +643,7 @@
                MOVE SNAME-IN TO STUDENT-NAME-HOLD
                MOVE 0 TO GRADE-TOTAL
                MOVE 0 TO SUBJECT-COUNT
+               MOVE 0 TO SUBJ-TABLE-COUNT
            ELSE
       * Check for student break
                IF SNO-IN NOT = PREV-SNO THEN
@@ -182,47 +652,239 @@
                    MOVE SNAME-IN TO STUDENT-NAME-HOLD
                    MOVE 0 TO GRADE-TOTAL
                    MOVE 0 TO SUBJECT-COUNT
+                   MOVE 0 TO SUBJ-TABLE-COUNT
                END-IF
            END-IF
 
-      * Accumulate grades for current student
-           ADD GRD TO GRADE-TOTAL
-           ADD 1 TO SUBJECT-COUNT
+      * Validate the grade before it can affect the student's average
+           PERFORM VALIDATE-GRADE
+           IF GRADE-VALID-SW = 'Y'
+               ADD GRD TO GRADE-TOTAL
+               ADD 1 TO SUBJECT-COUNT
+               IF SUBJ-TABLE-COUNT < SUBJ-TABLE-MAX
+                   ADD 1 TO SUBJ-TABLE-COUNT
+                   MOVE SUBJ TO SUBJ-TABLE-CD (SUBJ-TABLE-COUNT)
+                   MOVE GRD TO SUBJ-TABLE-GRD (SUBJ-TABLE-COUNT)
+               END-IF
+           ELSE
+               PERFORM WRITE-REJECTED-GRADE
+           END-IF
 
            PERFORM READ-PARA.
 
+      * Reject a record whose key is not greater than the previously
+      * seen key - STUDENT.DAT must arrive sorted by DEPT-CD then
+      * SNO-IN for the control breaks above to be meaningful.
+       SEQUENCE-CHECK.
+           IF FIRST-RECORD = 'N'
+               IF CURR-DEPT-CD < PREV-DEPT-CD
+                   OR (CURR-DEPT-CD = PREV-DEPT-CD
+                       AND CURR-SNO < PREV-SNO)
+                   PERFORM ABEND-OUT-OF-SEQUENCE
+               END-IF
+           END-IF.
+
+       ABEND-OUT-OF-SEQUENCE.
+           DISPLAY "STUDENT-REPORT: STUDENT.DAT IS OUT OF SEQUENCE"
+           DISPLAY "  CURRENT KEY . . : " CURR-DEPT-CD "-" CURR-SNO
+           DISPLAY "  PREVIOUS KEY . : " PREV-DEPT-CD "-" PREV-SNO
+           DISPLAY "STUDENT.DAT MUST BE SORTED BY DEPT-CD, SNO-IN"
+           CLOSE INFILE
+           CLOSE OUTFILE
+           CLOSE REJFILE
+           CLOSE SUMFILE
+           MOVE 16 TO RETURN-CODE
+           STOP RUN.
+
+       VALIDATE-GRADE.
+           MOVE 'Y' TO GRADE-VALID-SW
+           MOVE SPACES TO REJECT-REASON
+           IF GRD-ALPHA = "INC" OR GRD-ALPHA = SPACES
+               MOVE 'N' TO GRADE-VALID-SW
+               MOVE "INCOMPLETE OR BLANK GRADE" TO REJECT-REASON
+           ELSE
+               IF GRD NOT NUMERIC
+                   MOVE 'N' TO GRADE-VALID-SW
+                   MOVE "NON-NUMERIC GRADE" TO REJECT-REASON
+               ELSE
+                   IF GRD < 1.00 OR GRD > 5.00
+                       MOVE 'N' TO GRADE-VALID-SW
+                       MOVE "OUT OF RANGE 1.00-5.00" TO REJECT-REASON
+                   END-IF
+               END-IF
+           END-IF.
+
+      * An out-of-range grade is still valid numeric data, so it is
+      * shown through the same Z.99 edited picture as AVE-OUT/SUBJ-
+      * GRD-OUT/CURR-GRD-OUT rather than as undecorated raw digits.
+      * INC, blank, and other non-numeric text is shown as-is - it was
+      * never a number to put a decimal point into.
+       WRITE-REJECTED-GRADE.
+           MOVE DEPT-CD TO REJ-DEPT-OUT
+           MOVE SNO-IN TO REJ-SNO-OUT
+           MOVE SUBJ TO REJ-SUBJ-OUT
+           IF GRD IS NUMERIC
+               MOVE GRD TO REJ-GRD-EDIT
+               MOVE REJ-GRD-EDIT TO REJ-GRD-OUT
+           ELSE
+               MOVE GRD-ALPHA TO REJ-GRD-OUT
+           END-IF
+           MOVE REJECT-REASON TO REJ-REASON-OUT
+           WRITE REJECT-FILE-LINE FROM REJECT-DETAIL-LINE.
+
+      * A student whose every grade line was rejected (see REJECTED-
+      * GRADES.TXT) still has to appear in the roster and headcount -
+      * only the average calculation itself is skipped, to avoid a
+      * divide by zero. Pass/fail cannot be judged with no valid
+      * grades, so such a student adds to SCTR/OVSCTR but not to
+      * PCTR/FCTR/OVPCTR/OVFCTR.
        STUDENT-BREAK.
       * Calculate average
            IF SUBJECT-COUNT > 0 THEN
                DIVIDE GRADE-TOTAL BY SUBJECT-COUNT
                    GIVING AVE-CALC ROUNDED
+           ELSE
+               MOVE 0 TO AVE-CALC
+           END-IF
 
       * Write student detail
-               MOVE PREV-SNO TO SNO-OUT
-               MOVE STUDENT-NAME-HOLD TO SNAME-OUT
+           MOVE PREV-SNO TO SNO-OUT
+           MOVE STUDENT-NAME-HOLD TO SNAME-OUT
+           IF SUBJECT-COUNT > 0 THEN
                MOVE AVE-CALC TO AVE-OUT
-               WRITE REPORT-LINE FROM DETAIL-LINE
+               MOVE SPACES TO DETAIL-NOTE-OUT
+           ELSE
+               MOVE 0 TO AVE-OUT
+               MOVE "ALL GRADES REJECTED" TO DETAIL-NOTE-OUT
+           END-IF
+           WRITE REPORT-LINE FROM DETAIL-LINE
+
+           IF DETAIL-MODE-SW = 'Y'
+               PERFORM WRITE-SUBJECT-DETAIL
+                   VARYING SUBJ-TAB-IDX FROM 1 BY 1
+                   UNTIL SUBJ-TAB-IDX > SUBJ-TABLE-COUNT
+           END-IF
+
+           PERFORM WRITE-SUMMARY-RECORD
 
       * Update department counters
-               ADD 1 TO SCTR
-               ADD 1 TO OVSCTR
+           ADD 1 TO SCTR
+           ADD 1 TO OVSCTR
+           IF SUBJECT-COUNT > 0 THEN
                IF AVE-CALC <= 3.00 THEN
                    ADD 1 TO PCTR
+                   ADD 1 TO OVPCTR
                ELSE
                    ADD 1 TO FCTR
+                   ADD 1 TO OVFCTR
                END-IF
+           END-IF
+
+           PERFORM CHECKPOINT-IF-DUE.
+
+       WRITE-SUBJECT-DETAIL.
+           MOVE SUBJ-TABLE-CD (SUBJ-TAB-IDX) TO SUBJ-OUT
+           MOVE SUBJ-TABLE-GRD (SUBJ-TAB-IDX) TO SUBJ-GRD-OUT
+           WRITE REPORT-LINE FROM SUBJ-DETAIL-LINE.
+
+       WRITE-SUMMARY-RECORD.
+           MOVE PREV-DEPT-CD TO SUM-DEPT-CD
+           MOVE PREV-SNO TO SUM-SNO
+           IF SUBJECT-COUNT > 0
+               MOVE AVE-CALC TO SUM-AVE
+               IF AVE-CALC <= 3.00
+                   MOVE "PASS" TO SUM-PASS-FAIL
+               ELSE
+                   MOVE "FAIL" TO SUM-PASS-FAIL
+               END-IF
+           ELSE
+               MOVE 0 TO SUM-AVE
+               MOVE "REJ " TO SUM-PASS-FAIL
+           END-IF
+           WRITE SUMMARY-FILE-LINE FROM SUMMARY-LINE.
+
+       CHECKPOINT-IF-DUE.
+           ADD 1 TO CHECKPOINT-CTR
+           IF CHECKPOINT-CTR >= CHECKPOINT-INTERVAL
+               PERFORM WRITE-CHECKPOINT
+               MOVE 0 TO CHECKPOINT-CTR
+           END-IF.
+
+      * REPORT.TXT / REJECTED-GRADES.TXT / STUDENT-SUMMARY.DAT stay
+      * open and buffered for the whole run, but CHECKPOINT.DAT is what
+      * a restart trusts to say how far they were actually written. Do
+      * the CLOSE/OPEN EXTEND cycle below to force everything already
+      * reported out to disk before the checkpoint record is written,
+      * so the checkpoint can never claim more was saved than truly
+      * was.
+       WRITE-CHECKPOINT.
+           PERFORM FLUSH-OUTPUT-FILES
+
+           MOVE PREV-DEPT-CD TO CKPT-DEPT-CD
+           MOVE PREV-SNO TO CKPT-SNO
+           MOVE OVSCTR TO CKPT-OVSCTR
+           MOVE OVPCTR TO CKPT-OVPCTR
+           MOVE OVFCTR TO CKPT-OVFCTR
+           MOVE PCTR TO CKPT-PCTR
+           MOVE FCTR TO CKPT-FCTR
+           MOVE SCTR TO CKPT-SCTR
+           MOVE DEPT-CLOSING-SW TO CKPT-DEPT-CLOSED
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+       FLUSH-OUTPUT-FILES.
+           CLOSE OUTFILE
+           OPEN EXTEND OUTFILE
+           IF OUTFILE-STATUS NOT = "00"
+               DISPLAY "STUDENT-REPORT: CANNOT RE-OPEN REPORT.TXT "
+                   "AFTER CHECKPOINT FLUSH - FILE STATUS "
+                   OUTFILE-STATUS
+               CLOSE INFILE
+               CLOSE REJFILE
+               CLOSE SUMFILE
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           CLOSE REJFILE
+           OPEN EXTEND REJFILE
+           IF REJFILE-STATUS NOT = "00"
+               DISPLAY "STUDENT-REPORT: CANNOT RE-OPEN "
+                   "REJECTED-GRADES.TXT AFTER CHECKPOINT FLUSH - "
+                   "FILE STATUS " REJFILE-STATUS
+               CLOSE INFILE
+               CLOSE OUTFILE
+               CLOSE SUMFILE
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           CLOSE SUMFILE
+           OPEN EXTEND SUMFILE
+           IF SUMFILE-STATUS NOT = "00"
+               DISPLAY "STUDENT-REPORT: CANNOT RE-OPEN "
+                   "STUDENT-SUMMARY.DAT AFTER CHECKPOINT FLUSH - "
+                   "FILE STATUS " SUMFILE-STATUS
+               CLOSE INFILE
+               CLOSE OUTFILE
+               CLOSE REJFILE
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
            END-IF.
 
+      * A normal, complete run has nothing left to resume from.
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE.
+
+      * Fires on every department change regardless of SCTR - a
+      * department that genuinely has no students left in STUDENT.DAT
+      * (as opposed to one whose only student had every grade line
+      * rejected - see the STUDENT-BREAK note above) prints with
+      * Total Students 0 rather than being suppressed.
        DEPT-BREAK.
-      * Determine department name
-           EVALUATE PREV-DEPT-CD
-               WHEN "DIT"
-                   MOVE "Information Technology" TO DEPT-NAME
-               WHEN "DCS"
-                   MOVE "Computer Science" TO DEPT-NAME
-               WHEN OTHER
-                   MOVE "Unknown Department" TO DEPT-NAME
-           END-EVALUATE
+           PERFORM LOOKUP-DEPT-NAME
 
       * Write department summary
            MOVE DEPT-NAME TO DEPT-NAME-OUT
@@ -245,18 +907,47 @@
            MOVE 0 TO FCTR
            MOVE 0 TO SCTR.
 
+       LOOKUP-DEPT-NAME.
+           MOVE 'N' TO DEPT-FOUND-SW
+           MOVE "Unknown Department" TO DEPT-NAME
+           PERFORM VARYING DEPT-IDX FROM 1 BY 1
+                   UNTIL DEPT-IDX > DEPT-TABLE-COUNT
+                   OR DEPT-FOUND-SW = 'Y'
+               IF DEPT-TABLE-CD (DEPT-IDX) = PREV-DEPT-CD
+                   MOVE DEPT-TABLE-NAME (DEPT-IDX) TO DEPT-NAME
+                   MOVE 'Y' TO DEPT-FOUND-SW
+               END-IF
+           END-PERFORM.
+
        TERMINATION-PARA.
-      * Process last student
-           IF SUBJECT-COUNT > 0 THEN
+      * Process last student - but only if this run actually left a
+      * student pending (FIRST-RECORD is still 'Y' on a restart whose
+      * checkpoint key is already past everything left in STUDENT.DAT,
+      * or on any run that never entered PROCESS-LOOP). A pending
+      * student is reported even if every one of their grades was
+      * rejected, so SUBJECT-COUNT = 0 is not itself a reason to skip.
+           IF FIRST-RECORD = 'N'
                PERFORM STUDENT-BREAK
            END-IF
 
-      * Process last department
-           PERFORM DEPT-BREAK
+      * Process last department - same guard as above.
+           IF FIRST-RECORD = 'N'
+               PERFORM DEPT-BREAK
+           END-IF
 
-      * Write overall total
+      * Write overall totals
            MOVE OVSCTR TO OVSCTR-OUT
            WRITE REPORT-LINE FROM OVERALL-LINE
 
+           MOVE OVPCTR TO OVPCTR-OUT
+           WRITE REPORT-LINE FROM OVERALL-PASSED-LINE
+
+           MOVE OVFCTR TO OVFCTR-OUT
+           WRITE REPORT-LINE FROM OVERALL-FAILED-LINE
+
+           PERFORM CLEAR-CHECKPOINT
+
            CLOSE INFILE
-           CLOSE OUTFILE.
+           CLOSE OUTFILE
+           CLOSE REJFILE
+           CLOSE SUMFILE.
