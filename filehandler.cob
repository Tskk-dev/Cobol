@@ -2,25 +2,109 @@
        PROGRAM-ID. FILEHANDLER.
        AUTHOR. JULIUS.
 
+      * Modification History
+      *   2026-08-08  JC  calculations.txt lines now carry an operator
+      *                   code and a variable-length operand list
+      *                   (ADD/SUBTRACT/MULTIPLY) instead of a fixed
+      *                   A-NUM/B-NUM addition, and every result is
+      *                   persisted to CALC-RESULTS.DAT.
+      *   2026-08-08  JC  Malformed lines (blank, bad operator, wrong
+      *                   operand count, non-numeric operand) no
+      *                   longer abend or silently miscompute - they
+      *                   are validated before use and, if bad, logged
+      *                   to CALC-REJECTS.TXT with a reason and line
+      *                   number, and the run continues.
+      *   2026-08-09  JC  MAIN-PARA now checks WS-RESULTS-STATUS and
+      *                   WS-REJECTS-STATUS the same way it already
+      *                   checked WS-FILE-STATUS, so a disk-full or
+      *                   permission failure opening CALC-RESULTS.DAT
+      *                   or CALC-REJECTS.TXT is reported and stops the
+      *                   run instead of failing silently.
+
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT CALC-FILE ASSIGN TO "calculations.txt"
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-FILE-STATUS.
+           SELECT RESULTS-FILE ASSIGN TO "CALC-RESULTS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESULTS-STATUS.
+           SELECT REJECTS-FILE ASSIGN TO "CALC-REJECTS.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REJECTS-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD  CALC-FILE.
        01  CALC-RECORD      PIC X(80).
 
+       FD  RESULTS-FILE.
+       01  RESULTS-FILE-LINE PIC X(80).
+
+       FD  REJECTS-FILE.
+       01  REJECTS-FILE-LINE PIC X(80).
+
        WORKING-STORAGE SECTION.
-       01  WS-FILE-STATUS   PIC XX.
-       01  WS-EOF           PIC X  VALUE 'N'.
-       01  A-NUM            PIC 99.
-       01  B-NUM            PIC 99.
-       01  SUM-RES          PIC 999.
-       01  CNT              PIC 99 VALUE 0.
+       01  WS-FILE-STATUS    PIC XX.
+       01  WS-RESULTS-STATUS PIC XX.
+       01  WS-REJECTS-STATUS PIC XX.
+       01  WS-EOF            PIC X  VALUE 'N'.
+       01  LINE-NO           PIC 9(5) VALUE 0.
+       01  CNT               PIC 99 VALUE 0.
+       01  REJECT-CNT        PIC 99 VALUE 0.
+
+      * One calculation line: an operator code followed by up to
+      * OPERAND-MAX space-separated operands.
+       01  OPERAND-MAX         PIC 99 VALUE 10.
+       01  TOTAL-TOKENS        PIC 99 VALUE 0.
+       01  OPERAND-COUNT       PIC 99 VALUE 0.
+       01  LINE-VALID-SW       PIC X VALUE 'Y'.
+       01  REJECT-REASON       PIC X(30).
+       01  WS-TOKEN-LEN        PIC 99 VALUE 0.
+       01  WS-TOKEN-TEXT       PIC X(10) VALUE SPACES.
+       01  WS-OVERFLOW-SW      PIC X VALUE 'N'.
+       01  OPERAND-MAX-DIGITS  PIC 99 VALUE 5.
+       01  WS-TRIM-START       PIC 99 VALUE 1.
+
+       01  TOK-OPERATOR         PIC X(10).
+       01  TOK-OPERATOR-LEN     PIC 99 VALUE 0.
+
+       01  TOK-OPERAND-TABLE.
+           05  TOK-OPERAND-ENTRY OCCURS 10 TIMES
+                                  INDEXED BY TOK-IDX.
+               10  TOK-OPERAND       PIC X(10).
+               10  TOK-OPERAND-LEN   PIC 99.
+
+       01  OPERAND-VALUE-TABLE.
+           05  OPERAND-VALUE PIC 9(5) OCCURS 10 TIMES
+                                  INDEXED BY OPD-IDX.
+
+       01  OPERATOR-CODE         PIC X.
+           88  OP-ADD                        VALUE 'A' 'a'.
+           88  OP-SUBTRACT                   VALUE 'S' 's'.
+           88  OP-MULTIPLY                   VALUE 'M' 'm'.
+
+       01  RESULT-VALUE          PIC S9(9) VALUE 0.
+       01  RESULT-VALUE-OUT      PIC -(8)9.
+       01  LINE-NO-OUT           PIC ZZZZ9.
+       01  OPERAND-COUNT-OUT     PIC Z9.
+
+       01  RESULT-LEDGER-LINE.
+           05  RL-LINE-NO        PIC X(5).
+           05  FILLER            PIC X(1)  VALUE ",".
+           05  RL-OPERATOR       PIC X(1).
+           05  FILLER            PIC X(1)  VALUE ",".
+           05  RL-OPERAND-CNT    PIC X(2).
+           05  FILLER            PIC X(1)  VALUE ",".
+           05  RL-RESULT         PIC X(9).
+
+       01  REJECT-LEDGER-LINE.
+           05  RJ-LINE-NO        PIC X(5).
+           05  FILLER            PIC X(1)  VALUE ",".
+           05  RJ-REASON         PIC X(30).
+           05  FILLER            PIC X(1)  VALUE ",".
+           05  RJ-RECORD         PIC X(80).
 
        PROCEDURE DIVISION.
       *> cobol-lint CL002 main-para
@@ -32,6 +116,23 @@
                STOP RUN
            END-IF
 
+           OPEN OUTPUT RESULTS-FILE
+           IF WS-RESULTS-STATUS NOT = "00"
+               DISPLAY "Cannot open CALC-RESULTS.DAT"
+               DISPLAY "Status: " WS-RESULTS-STATUS
+               CLOSE CALC-FILE
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT REJECTS-FILE
+           IF WS-REJECTS-STATUS NOT = "00"
+               DISPLAY "Cannot open CALC-REJECTS.TXT"
+               DISPLAY "Status: " WS-REJECTS-STATUS
+               CLOSE CALC-FILE
+               CLOSE RESULTS-FILE
+               STOP RUN
+           END-IF
+
            DISPLAY "CALCULATIONS FROM FILE"
            DISPLAY "----------------------------------------"
 
@@ -40,17 +141,218 @@
                   AT END
                      MOVE 'Y' TO WS-EOF
                   NOT AT END
-                     UNSTRING CALC-RECORD DELIMITED BY SPACE
-                        INTO A-NUM, B-NUM
-                     END-UNSTRING
-                     ADD A-NUM TO B-NUM GIVING SUM-RES
-                     DISPLAY A-NUM " + " B-NUM " = " SUM-RES
-                     ADD 1 TO CNT
+                     ADD 1 TO LINE-NO
+                     PERFORM PROCESS-CALC-LINE
                END-READ
            END-PERFORM
 
            DISPLAY "----------------------------------------"
            DISPLAY "Total calculations: " CNT
+           DISPLAY "Total rejected    : " REJECT-CNT
 
            CLOSE CALC-FILE
+           CLOSE RESULTS-FILE
+           CLOSE REJECTS-FILE
            STOP RUN.
+
+       PROCESS-CALC-LINE.
+           PERFORM PARSE-CALC-LINE
+           PERFORM VALIDATE-CALC-LINE
+           IF LINE-VALID-SW = 'Y'
+               PERFORM COMPUTE-RESULT
+           END-IF
+           IF LINE-VALID-SW = 'Y'
+               PERFORM WRITE-RESULT-LEDGER
+               ADD 1 TO CNT
+           ELSE
+               PERFORM WRITE-REJECT-LEDGER
+               ADD 1 TO REJECT-CNT
+           END-IF.
+
+      * Break the line into an operator token and up to OPERAND-MAX
+      * operand tokens, and remember the true length of each (UNSTRING
+      * pads every receiving field with trailing spaces).
+       PARSE-CALC-LINE.
+           MOVE SPACES TO TOK-OPERATOR
+           MOVE 0 TO TOK-OPERATOR-LEN
+           MOVE 0 TO TOTAL-TOKENS
+           PERFORM VARYING TOK-IDX FROM 1 BY 1
+                   UNTIL TOK-IDX > OPERAND-MAX
+               MOVE SPACES TO TOK-OPERAND (TOK-IDX)
+               MOVE 0 TO TOK-OPERAND-LEN (TOK-IDX)
+           END-PERFORM
+
+      * Skip leading spaces first - UNSTRING would otherwise treat a
+      * leading delimiter as an empty first token and misread a
+      * merely indented line as having no operator at all.
+           MOVE 1 TO WS-TRIM-START
+           PERFORM VARYING WS-TRIM-START FROM 1 BY 1
+                   UNTIL WS-TRIM-START > 80
+                   OR CALC-RECORD (WS-TRIM-START:1) NOT = SPACE
+               CONTINUE
+           END-PERFORM
+           IF WS-TRIM-START > 80
+               MOVE 1 TO WS-TRIM-START
+           END-IF
+
+           UNSTRING CALC-RECORD (WS-TRIM-START:) DELIMITED BY ALL SPACE
+               INTO TOK-OPERATOR      COUNT IN TOK-OPERATOR-LEN
+                    TOK-OPERAND (1)   COUNT IN TOK-OPERAND-LEN (1)
+                    TOK-OPERAND (2)   COUNT IN TOK-OPERAND-LEN (2)
+                    TOK-OPERAND (3)   COUNT IN TOK-OPERAND-LEN (3)
+                    TOK-OPERAND (4)   COUNT IN TOK-OPERAND-LEN (4)
+                    TOK-OPERAND (5)   COUNT IN TOK-OPERAND-LEN (5)
+                    TOK-OPERAND (6)   COUNT IN TOK-OPERAND-LEN (6)
+                    TOK-OPERAND (7)   COUNT IN TOK-OPERAND-LEN (7)
+                    TOK-OPERAND (8)   COUNT IN TOK-OPERAND-LEN (8)
+                    TOK-OPERAND (9)   COUNT IN TOK-OPERAND-LEN (9)
+                    TOK-OPERAND (10)  COUNT IN TOK-OPERAND-LEN (10)
+               ON OVERFLOW
+                   MOVE 'Y' TO WS-OVERFLOW-SW
+               NOT ON OVERFLOW
+                   MOVE 'N' TO WS-OVERFLOW-SW
+           END-UNSTRING
+
+      * TALLYING IN would just give the number of INTO targets, not
+      * the number actually filled, so count filled operand slots
+      * ourselves - tokens fill the table left to right with no gaps.
+           MOVE 0 TO OPERAND-COUNT
+           PERFORM VARYING TOK-IDX FROM 1 BY 1
+                   UNTIL TOK-IDX > OPERAND-MAX
+                   OR TOK-OPERAND-LEN (TOK-IDX) = 0
+               ADD 1 TO OPERAND-COUNT
+           END-PERFORM
+
+           MOVE OPERAND-COUNT TO TOTAL-TOKENS
+           IF TOK-OPERATOR-LEN > 0
+               ADD 1 TO TOTAL-TOKENS
+           END-IF.
+
+       VALIDATE-CALC-LINE.
+           MOVE 'Y' TO LINE-VALID-SW
+           MOVE SPACES TO REJECT-REASON
+
+           IF CALC-RECORD = SPACES
+               MOVE 'N' TO LINE-VALID-SW
+               MOVE "BLANK LINE" TO REJECT-REASON
+           ELSE
+               IF TOTAL-TOKENS < 3
+                   MOVE 'N' TO LINE-VALID-SW
+                   MOVE "TOO FEW OPERANDS" TO REJECT-REASON
+               ELSE
+                   IF WS-OVERFLOW-SW = 'Y'
+                       MOVE 'N' TO LINE-VALID-SW
+                       MOVE "TOO MANY OPERANDS" TO REJECT-REASON
+                   ELSE
+                       MOVE TOK-OPERATOR (1:1) TO OPERATOR-CODE
+                       IF TOK-OPERATOR-LEN NOT = 1
+                           OR NOT (OP-ADD OR OP-SUBTRACT OR OP-MULTIPLY)
+                           MOVE 'N' TO LINE-VALID-SW
+                           MOVE "INVALID OPERATOR" TO REJECT-REASON
+                       ELSE
+                           PERFORM VALIDATE-OPERANDS
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+       VALIDATE-OPERANDS.
+           PERFORM VARYING TOK-IDX FROM 1 BY 1
+                   UNTIL TOK-IDX > OPERAND-COUNT
+                   OR LINE-VALID-SW = 'N'
+               MOVE TOK-OPERAND-LEN (TOK-IDX) TO WS-TOKEN-LEN
+               IF WS-TOKEN-LEN = 0
+                   MOVE 'N' TO LINE-VALID-SW
+                   MOVE "NON-NUMERIC OPERAND" TO REJECT-REASON
+               ELSE
+                   IF WS-TOKEN-LEN > OPERAND-MAX-DIGITS
+                       MOVE 'N' TO LINE-VALID-SW
+                       MOVE "OPERAND TOO LARGE" TO REJECT-REASON
+                   ELSE
+                       MOVE TOK-OPERAND (TOK-IDX) (1:WS-TOKEN-LEN)
+                           TO WS-TOKEN-TEXT
+                       IF WS-TOKEN-TEXT (1:WS-TOKEN-LEN) NOT NUMERIC
+                           MOVE 'N' TO LINE-VALID-SW
+                           MOVE "NON-NUMERIC OPERAND" TO REJECT-REASON
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       COMPUTE-RESULT.
+           MOVE TOK-OPERATOR (1:1) TO OPERATOR-CODE
+           PERFORM VARYING OPD-IDX FROM 1 BY 1
+                   UNTIL OPD-IDX > OPERAND-COUNT
+               MOVE TOK-OPERAND (OPD-IDX)
+                   (1:TOK-OPERAND-LEN (OPD-IDX))
+                   TO OPERAND-VALUE (OPD-IDX)
+           END-PERFORM
+
+           EVALUATE TRUE
+               WHEN OP-ADD
+                   PERFORM ADD-OPERANDS
+               WHEN OP-SUBTRACT
+                   PERFORM SUBTRACT-OPERANDS
+               WHEN OP-MULTIPLY
+                   PERFORM MULTIPLY-OPERANDS
+           END-EVALUATE
+
+           MOVE RESULT-VALUE TO RESULT-VALUE-OUT.
+
+      * RESULT-VALUE is PIC S9(9) - stop accumulating and reject the
+      * line the moment a step overflows it, rather than persist a
+      * silently truncated result.
+       ADD-OPERANDS.
+           MOVE 0 TO RESULT-VALUE
+           PERFORM VARYING OPD-IDX FROM 1 BY 1
+                   UNTIL OPD-IDX > OPERAND-COUNT
+                   OR LINE-VALID-SW = 'N'
+               ADD OPERAND-VALUE (OPD-IDX) TO RESULT-VALUE
+                   ON SIZE ERROR
+                       MOVE 'N' TO LINE-VALID-SW
+                       MOVE "RESULT OVERFLOW" TO REJECT-REASON
+               END-ADD
+           END-PERFORM.
+
+       SUBTRACT-OPERANDS.
+           MOVE OPERAND-VALUE (1) TO RESULT-VALUE
+           PERFORM VARYING OPD-IDX FROM 2 BY 1
+                   UNTIL OPD-IDX > OPERAND-COUNT
+                   OR LINE-VALID-SW = 'N'
+               SUBTRACT OPERAND-VALUE (OPD-IDX) FROM RESULT-VALUE
+                   ON SIZE ERROR
+                       MOVE 'N' TO LINE-VALID-SW
+                       MOVE "RESULT OVERFLOW" TO REJECT-REASON
+               END-SUBTRACT
+           END-PERFORM.
+
+       MULTIPLY-OPERANDS.
+           MOVE OPERAND-VALUE (1) TO RESULT-VALUE
+           PERFORM VARYING OPD-IDX FROM 2 BY 1
+                   UNTIL OPD-IDX > OPERAND-COUNT
+                   OR LINE-VALID-SW = 'N'
+               MULTIPLY OPERAND-VALUE (OPD-IDX) BY RESULT-VALUE
+                   ON SIZE ERROR
+                       MOVE 'N' TO LINE-VALID-SW
+                       MOVE "RESULT OVERFLOW" TO REJECT-REASON
+               END-MULTIPLY
+           END-PERFORM.
+
+       WRITE-RESULT-LEDGER.
+           MOVE LINE-NO TO LINE-NO-OUT
+           MOVE LINE-NO-OUT TO RL-LINE-NO
+           MOVE TOK-OPERATOR (1:1) TO RL-OPERATOR
+           MOVE OPERAND-COUNT TO OPERAND-COUNT-OUT
+           MOVE OPERAND-COUNT-OUT TO RL-OPERAND-CNT
+           MOVE RESULT-VALUE-OUT TO RL-RESULT
+           WRITE RESULTS-FILE-LINE FROM RESULT-LEDGER-LINE
+           DISPLAY "LINE " LINE-NO ": " TOK-OPERATOR (1:1)
+               " " OPERAND-COUNT " OPERAND(S) = " RESULT-VALUE-OUT.
+
+       WRITE-REJECT-LEDGER.
+           MOVE LINE-NO TO LINE-NO-OUT
+           MOVE LINE-NO-OUT TO RJ-LINE-NO
+           MOVE REJECT-REASON TO RJ-REASON
+           MOVE CALC-RECORD TO RJ-RECORD
+           WRITE REJECTS-FILE-LINE FROM REJECT-LEDGER-LINE
+           DISPLAY "LINE " LINE-NO " REJECTED: " REJECT-REASON.
